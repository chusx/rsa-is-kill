@@ -23,16 +23,201 @@
       * There is no ICSF callable service for any NIST PQC algorithm. *
       * IBM has published z/OS 3.1 notes about "PQC exploration" but  *
       * no ICSF PQC callable service has been shipped or scheduled.   *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Modification history                                           *
+      *   2026-08-08  Key profile control file drives WS-RSA-KEY-SIZE  *
+      *               per generation request instead of a fixed MOVE. *
+      *   2026-08-08  Persistent VSAM key store (KEY-STORE-FILE) keyed *
+      *               by key label - generated keys can be looked up  *
+      *               later instead of regenerated every run.         *
+      *   2026-08-08  Transaction-file driven signing batch loop with  *
+      *               a results file, so one job step can sign many   *
+      *               messages instead of just one per run.           *
+      *   2026-08-08  Added UNWRAP-SESSION-KEY (CSNDPKD) alongside the *
+      *               existing WRAP-SESSION-KEY (CSNDPKE) for RSA key  *
+      *               recovery, not just key wrapping.                *
+      *   2026-08-08  Reason-code lookup table and skip-and-log error  *
+      *               handling in the batch loops, replacing STOP RUN *
+      *               on a single bad key profile or transaction.     *
+      *   2026-08-08  Audit log record written for every key-gen,     *
+      *               sign, wrap, and unwrap operation.                *
+      *   2026-08-08  Selectable hash algorithm per signing request   *
+      *               (ST-HASH-ALG) instead of a hardcoded SHA-256.   *
+      *   2026-08-08  Checkpoint/restart added to the signing batch    *
+      *               window - a rerun resumes after the last message  *
+      *               id actually signed instead of from the top.     *
+      *   2026-08-08  Gated wrap/unwrap batch (WRAP-TXN-FILE/          *
+      *               WRAP-RESULTS-FILE) replacing the unconditional   *
+      *               single-shot WRAP-SESSION-KEY/UNWRAP-SESSION-KEY  *
+      *               calls; key lookup failures in the signing batch  *
+      *               are now skipped and logged instead of signing    *
+      *               under a stale key; signature and cipher buffer   *
+      *               lengths are recomputed from the active key's     *
+      *               size instead of assuming RSA-2048 throughout;    *
+      *               SIGN-RESULTS-FILE/AUDIT-LOG-FILE/WRAP-RESULTS-   *
+      *               FILE now extend across runs instead of           *
+      *               truncating; key token buffers widened for        *
+      *               RSA-4096; the selected hash algorithm is now     *
+      *               passed to CSNDRSA in the rule array.             *
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  ICSFRSA.
        AUTHOR.      IBMSAMPLE.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-PROFILE-FILE ASSIGN TO KEYPROF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KEYPROF-STATUS.
+
+           SELECT KEY-STORE-FILE ASSIGN TO KEYSTOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KS-KEY-LABEL
+               FILE STATUS IS WS-KEYSTOR-STATUS.
+
+           SELECT SIGN-TXN-FILE ASSIGN TO SIGNTXN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SIGNTXN-STATUS.
+
+           SELECT OPTIONAL SIGN-RESULTS-FILE ASSIGN TO SIGNRES
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SIGNRES-STATUS.
+
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPNT-STATUS.
+
+           SELECT WRAP-TXN-FILE ASSIGN TO WRAPTXN
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WRAPTXN-STATUS.
+
+           SELECT OPTIONAL WRAP-RESULTS-FILE ASSIGN TO WRAPRES
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WRAPRES-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  KEY-PROFILE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY KEYPROF.
+
+       FD  KEY-STORE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY KEYSTORE.
+
+       FD  SIGN-TXN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SIGNTXN.
+
+       FD  SIGN-RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SIGNRES.
+
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPNT.
+
+       FD  WRAP-TXN-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WRAPTXN.
+
+       FD  WRAP-RESULTS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WRAPRES.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-KEYPROF-STATUS      PIC X(02) VALUE '00'.
+       01  WS-KEYSTOR-STATUS      PIC X(02) VALUE '00'.
+       01  WS-SIGNTXN-STATUS      PIC X(02) VALUE '00'.
+       01  WS-SIGNRES-STATUS      PIC X(02) VALUE '00'.
+       01  WS-AUDITLOG-STATUS     PIC X(02) VALUE '00'.
+       01  WS-CHKPNT-STATUS       PIC X(02) VALUE '00'.
+       01  WS-WRAPTXN-STATUS      PIC X(02) VALUE '00'.
+       01  WS-WRAPRES-STATUS      PIC X(02) VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * Run identification, captured once at startup and stamped on   *
+      * every audit record written by this run.                       *
+      *----------------------------------------------------------------*
+       01  WS-JOB-NAME             PIC X(08) VALUE SPACES.
+       01  WS-USER-ID              PIC X(08) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Set by each caller immediately before PERFORM                 *
+      * 8200-WRITE-AUDIT-RECORD so the paragraph knows what operation  *
+      * and key label to stamp on the audit record it writes.         *
+      *----------------------------------------------------------------*
+       01  WS-AUDIT-OPERATION      PIC X(08) VALUE SPACES.
+       01  WS-AUDIT-KEY-LABEL      PIC X(16) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Label of whichever key token is currently loaded into         *
+      * WS-PRIVATE-KEY-TOKEN / WS-PUBLIC-KEY-TOKEN, kept current by    *
+      * 2200-STORE-KEY-TOKENS and 2300-LOOKUP-KEY-BY-LABEL, so         *
+      * WRAP-SESSION-KEY and UNWRAP-SESSION-KEY know what to stamp on  *
+      * their audit records.                                          *
+      *----------------------------------------------------------------*
+       01  WS-ACTIVE-KEY-LABEL     PIC X(16) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Key size, in bits, of whichever key token is currently loaded  *
+      * into WS-PRIVATE-KEY-TOKEN / WS-PUBLIC-KEY-TOKEN - set alongside*
+      * WS-ACTIVE-KEY-LABEL by 2200-STORE-KEY-TOKENS and               *
+      * 2300-LOOKUP-KEY-BY-LABEL, so SIGN-MESSAGE can size its output  *
+      * signature buffer to the key actually in use instead of         *
+      * assuming RSA-2048.                                             *
+      *----------------------------------------------------------------*
+       01  WS-ACTIVE-KEY-SIZE      PIC S9(9) COMP VALUE 2048.
+
+       01  WS-SIGN-TXN-EOF        PIC X(01) VALUE 'N'.
+           88  SIGN-TXN-EOF                VALUE 'Y'.
+           88  SIGN-TXN-NOT-EOF            VALUE 'N'.
+
+       01  WS-WRAP-TXN-EOF        PIC X(01) VALUE 'N'.
+           88  WRAP-TXN-EOF                VALUE 'Y'.
+           88  WRAP-TXN-NOT-EOF            VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Checkpoint/restart control for the signing batch window.      *
+      * WS-RESTART-MESSAGE-ID is the last message-id this window       *
+      * signed successfully before a prior run ended short; records    *
+      * up to and including it are skipped on this run instead of      *
+      * being resigned.                                                *
+      *----------------------------------------------------------------*
+       01  WS-CHECKPOINT-EOF      PIC X(01) VALUE 'N'.
+           88  CHECKPOINT-EOF              VALUE 'Y'.
+           88  CHECKPOINT-NOT-EOF          VALUE 'N'.
+
+       01  WS-RESTART-MESSAGE-ID  PIC X(16) VALUE SPACES.
+       01  WS-CHECKPOINT-SEQUENCE PIC 9(07) VALUE ZERO.
+
+       01  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+           88  RESTART-IN-PROGRESS         VALUE 'Y'.
+           88  NOT-RESTARTING              VALUE 'N'.
+
+       01  WS-KEY-PROFILE-EOF     PIC X(01) VALUE 'N'.
+           88  KEY-PROFILE-EOF             VALUE 'Y'.
+           88  KEY-PROFILE-NOT-EOF         VALUE 'N'.
+
       *----------------------------------------------------------------*
       * ICSF callable service common parameters                        *
       *----------------------------------------------------------------*
@@ -47,23 +232,33 @@
       * RSA key token storage                                          *
       * ICSF PKA key tokens are binary structures containing the       *
       * RSA key material (modulus n, exponents d and e) for private    *
-      * keys, or (n, e) for public keys.                               *
+      * keys, or (n, e) for public keys. 3500 bytes is large enough    *
+      * for an RSA internal token up to and including RSA-4096, the    *
+      * largest modulus the key-profile file is allowed to request -   *
+      * see the KP-KEY-SIZE check in 2100-GEN-KEY-FOR-PROFILE.         *
       *----------------------------------------------------------------*
        01  WS-PRIVATE-KEY-TOKEN.
-           05  WS-PRIV-KEY-TOKEN-LEN  PIC S9(9) COMP VALUE 2500.
-           05  WS-PRIV-KEY-TOKEN      PIC X(2500).
+           05  WS-PRIV-KEY-TOKEN-LEN  PIC S9(9) COMP VALUE 3500.
+           05  WS-PRIV-KEY-TOKEN      PIC X(3500).
 
        01  WS-PUBLIC-KEY-TOKEN.
-           05  WS-PUB-KEY-TOKEN-LEN   PIC S9(9) COMP VALUE 2500.
-           05  WS-PUB-KEY-TOKEN       PIC X(2500).
+           05  WS-PUB-KEY-TOKEN-LEN   PIC S9(9) COMP VALUE 3500.
+           05  WS-PUB-KEY-TOKEN       PIC X(3500).
 
       *----------------------------------------------------------------*
       * RSA key generation parameters                                  *
       *----------------------------------------------------------------*
        01  WS-RSA-KEY-SIZE        PIC S9(9) COMP VALUE 2048.
-       *    2048 is the default. Some financial apps use 4096.
-       *    IBM CEX hardware supports RSA-512 through RSA-4096.
-       *    No PQC algorithm (ML-DSA, ML-KEM) is supported.
+
+      *----------------------------------------------------------------*
+      * Largest modulus size the key-profile file may request. Tied   *
+      * to the WS-PRIV-KEY-TOKEN/WS-PUB-KEY-TOKEN buffer sizes above - *
+      * raise both together if a larger key size is ever needed.      *
+      *----------------------------------------------------------------*
+       01  WS-MAX-KEY-SIZE        PIC S9(9) COMP VALUE 4096.
+      *    2048 is the default. Some financial apps use 4096.
+      *    IBM CEX hardware supports RSA-512 through RSA-4096.
+      *    No PQC algorithm (ML-DSA, ML-KEM) is supported.
 
       *----------------------------------------------------------------*
       * Digital signature buffers                                      *
@@ -71,24 +266,40 @@
        01  WS-HASH-RULE.
            05  WS-HASH-RULE-LEN   PIC S9(9) COMP VALUE 8.
            05  WS-HASH-RULE-DATA  PIC X(8) VALUE 'SHA-256 '.
-           *    Hash algorithm rule: SHA-256 (or SHA-1 for legacy apps)
+      *    Hash algorithm rule, set per request from ST-HASH-ALG in a
+      *    signing-batch transaction record - 'SHA-1', 'SHA-256', or
+      *    'SHA-384' are all in use across our caller base.
+      *    SHA-256 is the default when no transaction file is read.
 
        01  WS-MESSAGE-HASH.
            05  WS-HASH-LEN        PIC S9(9) COMP VALUE 32.
-           05  WS-HASH-DATA       PIC X(32).
-           *    SHA-256 digest of the message to be signed
+           05  WS-HASH-DATA       PIC X(48).
+      *    Message digest to be signed - 20 bytes for SHA-1, 32 for
+      *    SHA-256, 48 for SHA-384. WS-HASH-LEN carries the actual
+      *    length for the algorithm selected on the current request.
 
        01  WS-SIGNATURE.
            05  WS-SIG-LEN         PIC S9(9) COMP VALUE 256.
-           05  WS-SIG-DATA        PIC X(256).
-           *    RSA-2048 signature output = 256 bytes
-           *    RSA-4096 signature output = 512 bytes
+           05  WS-SIG-DATA        PIC X(512).
+      *    RSA-2048 signature output = 256 bytes
+      *    RSA-4096 signature output = 512 bytes
+      *    WS-SIG-LEN is recomputed from WS-ACTIVE-KEY-SIZE before every
+      *    CSNDRSA call in SIGN-MESSAGE - the 256 above is only the
+      *    starting value before any key has been generated or looked
+      *    up.
 
        01  WS-SIG-RULE.
            05  WS-SIG-RULE-LEN    PIC S9(9) COMP VALUE 16.
-           05  WS-SIG-RULE-DATA   PIC X(16) VALUE
-               'PKCS-1.1        '.
-           *    PKCS#1 v1.5 padding. Legacy apps also use 'ZERO-PAD'
+           05  WS-SIG-RULE-DATA.
+               10  WS-SIG-FORMAT-RULE  PIC X(8) VALUE 'PKCS-1.1'.
+               10  WS-SIG-HASH-RULE    PIC X(8) VALUE 'SHA-256 '.
+      *    WS-SIG-FORMAT-RULE: PKCS#1 v1.5 padding. Legacy apps also
+      *    use 'ZERO-PAD'. WS-SIG-HASH-RULE is loaded from
+      *    WS-HASH-RULE-DATA before every CSNDRSA call in SIGN-MESSAGE
+      *    so the rule array tells ICSF which hash algorithm produced
+      *    the digest being signed, not just which padding to use -
+      *    PKCS#1 v1.5 encodes the hash algorithm into the DigestInfo
+      *    and ICSF needs to be told which one was used.
 
       *----------------------------------------------------------------*
       * PKA Encrypt / Decrypt buffers (RSA key wrapping)              *
@@ -101,28 +312,650 @@
        01  WS-CLEARTEXT-KEY.
            05  WS-CLRKEY-LEN      PIC S9(9) COMP VALUE 32.
            05  WS-CLRKEY-DATA     PIC X(32).
-           *    AES-256 or 3DES key to be wrapped with RSA
+      *    AES-256 or 3DES key to be wrapped with RSA
 
        01  WS-CIPHERTEXT.
+      *    WS-CIPHER-LEN is recomputed before every CSNDPKE call from
+      *    WS-ACTIVE-KEY-SIZE (see WRAP-SESSION-KEY), and reloaded from
+      *    WX-CIPHERTEXT-LEN before every CSNDPKD call (see
+      *    4120-DO-UNWRAP) - the 512 below is only the starting value.
            05  WS-CIPHER-LEN      PIC S9(9) COMP VALUE 512.
            05  WS-CIPHER-DATA     PIC X(512).
 
+       01  WS-PKA-DECRYPT-RULE.
+           05  WS-PKA-DEC-LEN     PIC S9(9) COMP VALUE 16.
+           05  WS-PKA-DEC-DATA    PIC X(16) VALUE 'PKCS-OAEP       '.
+
+       01  WS-RECOVERED-KEY.
+           05  WS-RECKEY-LEN      PIC S9(9) COMP VALUE 32.
+           05  WS-RECKEY-DATA     PIC X(32).
+      *    Session key recovered from WS-CIPHERTEXT by CSNDPKD
+
+      *----------------------------------------------------------------*
+      * Reason-code lookup table                                       *
+      * Translates the numeric WS-REASON-CODE that comes back from    *
+      * CSNDPKG/CSNDRSA/CSNDPKE/CSNDPKD into the short description an  *
+      * operator would otherwise have to go look up by hand in the    *
+      * Application Programmer's Guide (SA22-7522) at 2am.             *
+      *----------------------------------------------------------------*
+       01  WS-REASON-TABLE-SIZE   PIC S9(4) COMP VALUE 10.
+
+       01  WS-REASON-DESC         PIC X(60) VALUE SPACES.
+
+       01  WS-REASON-FOUND-SW     PIC X(01) VALUE 'N'.
+           88  REASON-FOUND                VALUE 'Y'.
+           88  REASON-NOT-FOUND            VALUE 'N'.
+
+       01  WS-REASON-TABLE.
+           05  WS-REASON-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-REASON-IDX.
+               10  WS-REASON-CODE-TAB  PIC S9(9) COMP.
+               10  WS-REASON-TEXT-TAB  PIC X(60).
+
        PROCEDURE DIVISION.
 
       *----------------------------------------------------------------*
-      * Step 1: Generate an RSA-2048 keypair                           *
+      * MAIN-CONTROL - overall run sequence.                           *
+      * The key-profile control file drives how many keys are         *
+      * generated and at what size on this run; everything else       *
+      * downstream of key generation is unchanged.                    *
+      *----------------------------------------------------------------*
+       MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-KEY-PROFILES
+               THRU 2000-PROCESS-KEY-PROFILES-EXIT
+
+           PERFORM 3000-PROCESS-SIGN-REQUESTS
+               THRU 3000-PROCESS-SIGN-REQUESTS-EXIT
+
+           PERFORM 4000-PROCESS-WRAP-REQUESTS
+               THRU 4000-PROCESS-WRAP-REQUESTS-EXIT
+
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - open the control files for this run.        *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KEY-PROFILE-FILE
+           IF WS-KEYPROF-STATUS NOT = '00'
+               DISPLAY 'KEYPROF OPEN FAILED, STATUS=' WS-KEYPROF-STATUS
+               SET KEY-PROFILE-EOF TO TRUE
+           END-IF
+
+           OPEN I-O KEY-STORE-FILE
+           IF WS-KEYSTOR-STATUS NOT = '00'
+               DISPLAY 'KEYSTOR OPEN FAILED, STATUS=' WS-KEYSTOR-STATUS
+           END-IF
+
+           OPEN INPUT SIGN-TXN-FILE
+           IF WS-SIGNTXN-STATUS NOT = '00'
+               DISPLAY 'SIGNTXN OPEN FAILED, STATUS=' WS-SIGNTXN-STATUS
+               SET SIGN-TXN-EOF TO TRUE
+           END-IF
+
+      *    EXTEND appends this run's results to whatever SIGN-RESULTS-
+      *    FILE already held, instead of truncating it - a restart run
+      *    (see 1070-RESTART-CHECKPOINT) must add its results to the
+      *    interrupted run's file, not discard them. SELECT OPTIONAL
+      *    makes status 05 ("file did not exist, created fresh") the
+      *    normal case on a first-ever run.
+           OPEN EXTEND SIGN-RESULTS-FILE
+           IF WS-SIGNRES-STATUS NOT = '00'
+              AND WS-SIGNRES-STATUS NOT = '05'
+               DISPLAY 'SIGNRES OPEN FAILED, STATUS=' WS-SIGNRES-STATUS
+           END-IF
+
+      *    Same reasoning as SIGN-RESULTS-FILE above - the audit trail
+      *    (req for "show every time a private key token was used")
+      *    must accumulate across runs, not reset on every job step.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS NOT = '00'
+              AND WS-AUDITLOG-STATUS NOT = '05'
+               DISPLAY 'AUDITLOG OPEN FAILED, STATUS='
+                       WS-AUDITLOG-STATUS
+           END-IF
+
+           OPEN INPUT WRAP-TXN-FILE
+           IF WS-WRAPTXN-STATUS NOT = '00'
+               DISPLAY 'WRAPTXN OPEN FAILED, STATUS=' WS-WRAPTXN-STATUS
+               SET WRAP-TXN-EOF TO TRUE
+           END-IF
+
+           OPEN EXTEND WRAP-RESULTS-FILE
+           IF WS-WRAPRES-STATUS NOT = '00'
+              AND WS-WRAPRES-STATUS NOT = '05'
+               DISPLAY 'WRAPRES OPEN FAILED, STATUS=' WS-WRAPRES-STATUS
+           END-IF
+
+           PERFORM 1050-LOAD-REASON-TABLE
+           PERFORM 1070-RESTART-CHECKPOINT
+
+           DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+
+      *----------------------------------------------------------------*
+      * 1050-LOAD-REASON-TABLE - common ICSF reason codes seen against *
+      * CSNDPKG/CSNDRSA/CSNDPKE/CSNDPKD, paraphrased from the          *
+      * Application Programmer's Guide (SA22-7522). Unlisted codes    *
+      * fall through to a generic "see the manual" description.       *
+      *----------------------------------------------------------------*
+       1050-LOAD-REASON-TABLE.
+           MOVE 0            TO WS-REASON-CODE-TAB(1)
+           MOVE 'NORMAL COMPLETION, NO ERROR'
+                             TO WS-REASON-TEXT-TAB(1)
+           MOVE 2            TO WS-REASON-CODE-TAB(2)
+           MOVE 'INVALID KEY TOKEN LENGTH - RETRY NOT USEFUL'
+                             TO WS-REASON-TEXT-TAB(2)
+           MOVE 8            TO WS-REASON-CODE-TAB(3)
+           MOVE 'INVALID RULE ARRAY KEYWORD - CHECK RULE ARRAY'
+                             TO WS-REASON-TEXT-TAB(3)
+           MOVE 12           TO WS-REASON-CODE-TAB(4)
+           MOVE 'KEY TOKEN IS NOT A VALID PKA PRIVATE KEY TOKEN'
+                             TO WS-REASON-TEXT-TAB(4)
+           MOVE 22           TO WS-REASON-CODE-TAB(5)
+           MOVE 'KEY TOKEN IS NOT A VALID PKA PUBLIC KEY TOKEN'
+                             TO WS-REASON-TEXT-TAB(5)
+           MOVE 429          TO WS-REASON-CODE-TAB(6)
+           MOVE 'REQUESTED KEY LENGTH NOT SUPPORTED BY THIS CEX'
+                             TO WS-REASON-TEXT-TAB(6)
+           MOVE 2148         TO WS-REASON-CODE-TAB(7)
+           MOVE 'HASH LENGTH DOES NOT MATCH HASH RULE SELECTED'
+                             TO WS-REASON-TEXT-TAB(7)
+           MOVE 3049         TO WS-REASON-CODE-TAB(8)
+           MOVE 'CRYPTOGRAPHIC COPROCESSOR NOT AVAILABLE - RETRY'
+                             TO WS-REASON-TEXT-TAB(8)
+           MOVE 2147419164   TO WS-REASON-CODE-TAB(9)
+           MOVE 'DEVICE ERROR RETURNED BY CEX COPROCESSOR - RETRY'
+                             TO WS-REASON-TEXT-TAB(9)
+           MOVE 99999999     TO WS-REASON-CODE-TAB(10)
+           MOVE 'UNASSIGNED TABLE SLOT'
+                             TO WS-REASON-TEXT-TAB(10).
+
+      *----------------------------------------------------------------*
+      * 1070-RESTART-CHECKPOINT - find the last message-id the         *
+      * signing batch window completed before a prior run, so this    *
+      * run can skip straight past it instead of resigning the whole  *
+      * window from the top. The checkpoint file left behind by a     *
+      * prior run is read to end-of-file, keeping only the last       *
+      * record seen, then the file is reopened for output so this run *
+      * writes its own fresh checkpoint trail.                         *
+      *----------------------------------------------------------------*
+       1070-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPNT-STATUS = '00'
+               PERFORM 1071-READ-PRIOR-CHECKPOINT
+               PERFORM UNTIL CHECKPOINT-EOF
+                   PERFORM 1071-READ-PRIOR-CHECKPOINT
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-MESSAGE-ID NOT = SPACES
+               SET RESTART-IN-PROGRESS TO TRUE
+               DISPLAY 'RESTART DETECTED - RESUMING AFTER MESSAGE ID '
+                       WS-RESTART-MESSAGE-ID
+           END-IF
+
+           SET CHECKPOINT-NOT-EOF TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPNT-STATUS NOT = '00'
+               DISPLAY 'CHKPOINT OPEN FAILED, STATUS=' WS-CHKPNT-STATUS
+           END-IF.
+
+       1071-READ-PRIOR-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CP-MESSAGE-ID   TO WS-RESTART-MESSAGE-ID
+                   MOVE CP-SEQUENCE-NBR TO WS-CHECKPOINT-SEQUENCE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-KEY-PROFILES - one CSNDPKG call per profile      *
+      * record read from the key-profile control file. Each record   *
+      * supplies the label, key size, and usage for one key; this is  *
+      * what lets one batch submission turn out a 2048-bit key for    *
+      * one application and a 4096-bit key for another without a      *
+      * program change.                                               *
+      *----------------------------------------------------------------*
+       2000-PROCESS-KEY-PROFILES.
+           PERFORM 2010-READ-KEY-PROFILE
+
+           PERFORM UNTIL KEY-PROFILE-EOF
+               PERFORM 2100-GEN-KEY-FOR-PROFILE
+               PERFORM 2010-READ-KEY-PROFILE
+           END-PERFORM.
+       2000-PROCESS-KEY-PROFILES-EXIT.
+           EXIT.
+
+       2010-READ-KEY-PROFILE.
+           READ KEY-PROFILE-FILE
+               AT END
+                   SET KEY-PROFILE-EOF TO TRUE
+           END-READ.
+
+       2100-GEN-KEY-FOR-PROFILE.
+      *    A profile asking for a modulus larger than WS-MAX-KEY-SIZE
+      *    is skipped before CSNDPKG is ever called - WS-PRIV-KEY-TOKEN
+      *    and WS-PUB-KEY-TOKEN are only sized for up to that key size,
+      *    and letting CSNDPKG write a bigger token into them would
+      *    overflow or truncate it.
+           IF KP-KEY-SIZE > WS-MAX-KEY-SIZE
+               DISPLAY 'SKIPPING KEY PROFILE ' KP-KEY-LABEL
+                       ' - KEY SIZE ' KP-KEY-SIZE ' EXCEEDS MAXIMUM'
+           ELSE
+               MOVE KP-KEY-SIZE TO WS-RSA-KEY-SIZE
+               PERFORM GEN-RSA-KEY
+
+               MOVE 'KEY-GEN ' TO WS-AUDIT-OPERATION
+               MOVE KP-KEY-LABEL TO WS-AUDIT-KEY-LABEL
+               PERFORM 8200-WRITE-AUDIT-RECORD
+
+      *        A profile that fails key generation is skipped and
+      *        logged; it must not take the rest of the batch
+      *        submission down with it, so there is no token to store
+      *        for this label.
+               IF WS-RETURN-CODE = ZERO
+                   PERFORM 2200-STORE-KEY-TOKENS
+               ELSE
+                   DISPLAY 'SKIPPING KEY PROFILE ' KP-KEY-LABEL
+                           ' - CSNDPKG FAILED'
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2200-STORE-KEY-TOKENS - file the private and public key       *
+      * tokens just generated under this profile's label in the       *
+      * persistent key store, so a signing run days or weeks later    *
+      * can look the key up by label instead of generating a new      *
+      * one. WRITE is tried first; a duplicate label (this run is     *
+      * regenerating a key under a label already on file) falls back  *
+      * to REWRITE.                                                   *
+      *----------------------------------------------------------------*
+       2200-STORE-KEY-TOKENS.
+           MOVE KP-KEY-LABEL          TO KS-KEY-LABEL
+           ACCEPT KS-GEN-DATE FROM DATE YYYYMMDD
+           ACCEPT KS-GEN-TIME FROM TIME
+           MOVE KP-KEY-USAGE           TO KS-KEY-USAGE
+           MOVE 'RSA     '             TO KS-KEY-ALGORITHM
+           MOVE WS-RSA-KEY-SIZE        TO KS-KEY-SIZE
+           MOVE WS-PRIV-KEY-TOKEN-LEN  TO KS-PRIV-TOKEN-LEN
+           MOVE WS-PRIV-KEY-TOKEN      TO KS-PRIV-TOKEN
+           MOVE WS-PUB-KEY-TOKEN-LEN   TO KS-PUB-TOKEN-LEN
+           MOVE WS-PUB-KEY-TOKEN       TO KS-PUB-TOKEN
+           MOVE KS-KEY-LABEL           TO WS-ACTIVE-KEY-LABEL
+           MOVE WS-RSA-KEY-SIZE        TO WS-ACTIVE-KEY-SIZE
+
+           WRITE KEYSTORE-RECORD
+           IF WS-KEYSTOR-STATUS = '22'
+               REWRITE KEYSTORE-RECORD
+               IF WS-KEYSTOR-STATUS NOT = '00'
+                   DISPLAY 'KEYSTOR REWRITE FAILED FOR ' KS-KEY-LABEL
+                           ' STATUS=' WS-KEYSTOR-STATUS
+               END-IF
+           ELSE
+               IF WS-KEYSTOR-STATUS NOT = '00'
+                   DISPLAY 'KEYSTOR WRITE FAILED FOR ' KS-KEY-LABEL
+                           ' STATUS=' WS-KEYSTOR-STATUS
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 2300-LOOKUP-KEY-BY-LABEL - random read of the key store by    *
+      * label, loading the private and public key tokens into the    *
+      * same WS-PRIVATE-KEY-TOKEN / WS-PUBLIC-KEY-TOKEN fields that   *
+      * GEN-RSA-KEY would have just generated, so SIGN-MESSAGE,       *
+      * WRAP-SESSION-KEY, and UNWRAP-SESSION-KEY can all work off a   *
+      * key generated in an earlier run. The caller sets KS-KEY-LABEL *
+      * and checks WS-KEYSTOR-STATUS on return.                       *
+      *----------------------------------------------------------------*
+       2300-LOOKUP-KEY-BY-LABEL.
+           READ KEY-STORE-FILE
+               KEY IS KS-KEY-LABEL
+               INVALID KEY
+                   DISPLAY 'KEYSTOR LOOKUP FAILED FOR ' KS-KEY-LABEL
+                           ' STATUS=' WS-KEYSTOR-STATUS
+           END-READ
+
+           IF WS-KEYSTOR-STATUS = '00'
+               MOVE KS-PRIV-TOKEN-LEN TO WS-PRIV-KEY-TOKEN-LEN
+               MOVE KS-PRIV-TOKEN     TO WS-PRIV-KEY-TOKEN
+               MOVE KS-PUB-TOKEN-LEN  TO WS-PUB-KEY-TOKEN-LEN
+               MOVE KS-PUB-TOKEN      TO WS-PUB-KEY-TOKEN
+               MOVE KS-KEY-LABEL      TO WS-ACTIVE-KEY-LABEL
+               MOVE KS-KEY-SIZE       TO WS-ACTIVE-KEY-SIZE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 8100-LOOKUP-REASON-CODE - resolve WS-REASON-CODE to its short  *
+      * description in WS-REASON-DESC. Caller sets WS-REASON-CODE     *
+      * before performing this paragraph.                             *
+      *----------------------------------------------------------------*
+       8100-LOOKUP-REASON-CODE.
+           MOVE SPACES TO WS-REASON-DESC
+           SET REASON-NOT-FOUND TO TRUE
+           SET WS-REASON-IDX TO 1
+
+           PERFORM 8110-SEARCH-REASON-ENTRY
+               UNTIL WS-REASON-IDX > WS-REASON-TABLE-SIZE
+                  OR REASON-FOUND
+
+           IF REASON-NOT-FOUND
+               MOVE 'REASON CODE NOT IN TABLE - SEE SA22-7522'
+                   TO WS-REASON-DESC
+           END-IF.
+
+       8110-SEARCH-REASON-ENTRY.
+           IF WS-REASON-CODE-TAB(WS-REASON-IDX) = WS-REASON-CODE
+               MOVE WS-REASON-TEXT-TAB(WS-REASON-IDX) TO WS-REASON-DESC
+               SET REASON-FOUND TO TRUE
+           ELSE
+               SET WS-REASON-IDX UP BY 1
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 8200-WRITE-AUDIT-RECORD - one audit record per CSF call, for  *
+      * every key-management and crypto operation in this program.   *
+      * The caller sets WS-AUDIT-OPERATION and WS-AUDIT-KEY-LABEL and  *
+      * performs this paragraph immediately after the CALL, while     *
+      * WS-RETURN-CODE and WS-REASON-CODE still hold that call's      *
+      * result.                                                        *
+      *----------------------------------------------------------------*
+       8200-WRITE-AUDIT-RECORD.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-TIME FROM TIME
+           MOVE WS-AUDIT-OPERATION TO AL-OPERATION
+           MOVE WS-AUDIT-KEY-LABEL TO AL-KEY-LABEL
+           MOVE WS-JOB-NAME        TO AL-JOB-NAME
+           MOVE WS-USER-ID         TO AL-USER-ID
+           MOVE WS-RETURN-CODE     TO AL-RETURN-CODE
+           MOVE WS-REASON-CODE     TO AL-REASON-CODE
+           WRITE AUDIT-RECORD
+           IF WS-AUDITLOG-STATUS NOT = '00'
+               DISPLAY 'AUDITLOG WRITE FAILED, STATUS='
+                       WS-AUDITLOG-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 3000-PROCESS-SIGN-REQUESTS - one CSNDRSA call per message in  *
+      * the signing-batch transaction file, each against the key      *
+      * named on that record, with one result record written back    *
+      * out per input record. This is what lets the SWIFT/ACH signing *
+      * window run thousands of messages in one batch instead of one  *
+      * job step per message.                                         *
+      *----------------------------------------------------------------*
+       3000-PROCESS-SIGN-REQUESTS.
+           PERFORM 3010-READ-SIGN-TXN
+
+           PERFORM UNTIL SIGN-TXN-EOF
+               IF RESTART-IN-PROGRESS
+                   PERFORM 3020-CHECK-RESTART-POINT
+               ELSE
+                   PERFORM 3100-SIGN-ONE-TRANSACTION
+               END-IF
+               PERFORM 3010-READ-SIGN-TXN
+           END-PERFORM
+
+      *    If the checkpointed message id was never matched, every
+      *    record in this run's SIGN-TXN-FILE was skipped - most likely
+      *    a stale checkpoint left over from a different input file.
+      *    An operator must not mistake that for a normal, empty-batch
+      *    completion.
+           IF RESTART-IN-PROGRESS
+               DISPLAY 'WARNING - RESTART POINT ' WS-RESTART-MESSAGE-ID
+                       ' NEVER FOUND IN SIGN-TXN-FILE'
+               DISPLAY 'NO MESSAGES WERE SIGNED ON THIS RUN'
+           END-IF.
+       3000-PROCESS-SIGN-REQUESTS-EXIT.
+           EXIT.
+
+       3010-READ-SIGN-TXN.
+           READ SIGN-TXN-FILE
+               AT END
+                   SET SIGN-TXN-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 3020-CHECK-RESTART-POINT - bypass signing for every record up  *
+      * to and including the last one a prior run completed. Normal   *
+      * processing resumes with the record immediately after it.      *
+      *----------------------------------------------------------------*
+       3020-CHECK-RESTART-POINT.
+           IF ST-MESSAGE-ID = WS-RESTART-MESSAGE-ID
+               SET NOT-RESTARTING TO TRUE
+           END-IF.
+
+       3100-SIGN-ONE-TRANSACTION.
+           MOVE ST-KEY-LABEL  TO KS-KEY-LABEL
+           PERFORM 2300-LOOKUP-KEY-BY-LABEL
+
+      *    An unknown key label must not fall through to SIGN-MESSAGE -
+      *    that would sign this message with whatever key token was
+      *    left over from the previous transaction and report it as
+      *    signed under a key that was never actually used. Skip and
+      *    log the record instead, the same as a failed CSNDPKG in
+      *    2100-GEN-KEY-FOR-PROFILE.
+           IF WS-KEYSTOR-STATUS NOT = '00'
+               DISPLAY 'SKIPPING MESSAGE ' ST-MESSAGE-ID
+                       ' - KEY LABEL ' ST-KEY-LABEL ' NOT ON FILE'
+      *        -1 is not a CSNDRSA return code - it flags that the key
+      *        lookup itself failed and CSNDRSA was never called.
+               MOVE ST-MESSAGE-ID  TO SR-MESSAGE-ID
+               MOVE 'FAILED  '     TO SR-STATUS
+               MOVE -1             TO SR-RETURN-CODE
+               MOVE ZERO           TO SR-REASON-CODE
+               MOVE ZERO           TO SR-SIGNATURE-LEN
+               MOVE SPACES         TO SR-SIGNATURE
+               WRITE SIGN-RESULT-RECORD
+           ELSE
+               MOVE ST-HASH-ALG   TO WS-HASH-RULE-DATA
+               MOVE ST-HASH-LEN   TO WS-HASH-LEN
+               MOVE ST-HASH-DATA  TO WS-HASH-DATA
+
+               PERFORM SIGN-MESSAGE
+
+               MOVE 'SIGN    '    TO WS-AUDIT-OPERATION
+               MOVE ST-KEY-LABEL  TO WS-AUDIT-KEY-LABEL
+               PERFORM 8200-WRITE-AUDIT-RECORD
+
+               MOVE ST-MESSAGE-ID   TO SR-MESSAGE-ID
+               MOVE WS-RETURN-CODE  TO SR-RETURN-CODE
+               MOVE WS-REASON-CODE  TO SR-REASON-CODE
+               IF WS-RETURN-CODE = ZERO
+                   MOVE 'SIGNED  '   TO SR-STATUS
+                   MOVE WS-SIG-LEN   TO SR-SIGNATURE-LEN
+                   MOVE WS-SIG-DATA  TO SR-SIGNATURE
+               ELSE
+                   MOVE 'FAILED  '   TO SR-STATUS
+                   MOVE ZERO         TO SR-SIGNATURE-LEN
+                   MOVE SPACES       TO SR-SIGNATURE
+               END-IF
+               WRITE SIGN-RESULT-RECORD
+
+               IF WS-RETURN-CODE = ZERO
+                   PERFORM 3110-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 3110-WRITE-CHECKPOINT - record this message-id as the last one *
+      * this window signed successfully, so a rerun after an abend    *
+      * resumes here instead of resigning already-completed messages. *
+      *----------------------------------------------------------------*
+       3110-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-SEQUENCE
+           MOVE ST-MESSAGE-ID         TO CP-MESSAGE-ID
+           MOVE WS-CHECKPOINT-SEQUENCE TO CP-SEQUENCE-NBR
+           ACCEPT CP-CHECKPOINT-DATE FROM DATE YYYYMMDD
+           ACCEPT CP-CHECKPOINT-TIME FROM TIME
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPNT-STATUS NOT = '00'
+               DISPLAY 'CHKPOINT WRITE FAILED, STATUS='
+                       WS-CHKPNT-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 4000-PROCESS-WRAP-REQUESTS - one CSNDPKE or CSNDPKD call per   *
+      * record in the key-exchange transaction file, each against the  *
+      * key named on that record. WRAP-SESSION-KEY and                 *
+      * UNWRAP-SESSION-KEY only ever run against a request an operator *
+      * actually submitted here - there is no unconditional call left  *
+      * in MAIN-CONTROL, and a run with no requests on file performs   *
+      * zero CSF calls and writes zero audit records for this section. *
+      *----------------------------------------------------------------*
+       4000-PROCESS-WRAP-REQUESTS.
+           PERFORM 4010-READ-WRAP-TXN
+
+           PERFORM UNTIL WRAP-TXN-EOF
+               PERFORM 4100-PROCESS-ONE-WRAP-REQUEST
+               PERFORM 4010-READ-WRAP-TXN
+           END-PERFORM.
+       4000-PROCESS-WRAP-REQUESTS-EXIT.
+           EXIT.
+
+       4010-READ-WRAP-TXN.
+           READ WRAP-TXN-FILE
+               AT END
+                   SET WRAP-TXN-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 4100-PROCESS-ONE-WRAP-REQUEST - look up the named key, then   *
+      * dispatch to a wrap or an unwrap depending on WX-OPERATION. An  *
+      * unknown key label or operation is skipped and logged rather   *
+      * than aborting the rest of the key-exchange batch, the same    *
+      * way GEN-RSA-KEY and SIGN-MESSAGE skip-and-log a bad record.   *
+      *----------------------------------------------------------------*
+       4100-PROCESS-ONE-WRAP-REQUEST.
+           MOVE WX-KEY-LABEL TO KS-KEY-LABEL
+           PERFORM 2300-LOOKUP-KEY-BY-LABEL
+
+           IF WS-KEYSTOR-STATUS NOT = '00'
+               DISPLAY 'SKIPPING WRAP REQUEST ' WX-REQUEST-ID
+                       ' - KEY LABEL ' WX-KEY-LABEL ' NOT ON FILE'
+               MOVE WX-REQUEST-ID TO WR-REQUEST-ID
+               MOVE WX-OPERATION  TO WR-OPERATION
+               MOVE 'FAILED  '    TO WR-STATUS
+               MOVE -1            TO WR-RETURN-CODE
+               MOVE ZERO          TO WR-REASON-CODE
+               MOVE ZERO          TO WR-CIPHERTEXT-LEN
+               MOVE SPACES        TO WR-CIPHERTEXT
+               MOVE SPACES        TO WR-CLEARTEXT-KEY
+               WRITE WRAP-RESULT-RECORD
+           ELSE
+               IF WX-OPERATION = 'WRAP    '
+                   PERFORM 4110-DO-WRAP
+               ELSE
+                   IF WX-OPERATION = 'UNWRAP  '
+                       PERFORM 4120-DO-UNWRAP
+                   ELSE
+                       DISPLAY 'SKIPPING WRAP REQUEST ' WX-REQUEST-ID
+                               ' - UNKNOWN OPERATION ' WX-OPERATION
+                       MOVE WX-REQUEST-ID TO WR-REQUEST-ID
+                       MOVE WX-OPERATION  TO WR-OPERATION
+                       MOVE 'FAILED  '    TO WR-STATUS
+                       MOVE -1            TO WR-RETURN-CODE
+                       MOVE ZERO          TO WR-REASON-CODE
+                       MOVE ZERO          TO WR-CIPHERTEXT-LEN
+                       MOVE SPACES        TO WR-CIPHERTEXT
+                       MOVE SPACES        TO WR-CLEARTEXT-KEY
+                       WRITE WRAP-RESULT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 4110-DO-WRAP - wrap the cleartext session key supplied on the  *
+      * request with the active key's public token.                   *
+      *----------------------------------------------------------------*
+       4110-DO-WRAP.
+           MOVE WX-CLEARTEXT-KEY TO WS-CLRKEY-DATA
+           PERFORM WRAP-SESSION-KEY
+
+           MOVE 'WRAP    '          TO WS-AUDIT-OPERATION
+           MOVE WS-ACTIVE-KEY-LABEL TO WS-AUDIT-KEY-LABEL
+           PERFORM 8200-WRITE-AUDIT-RECORD
+
+           MOVE WX-REQUEST-ID  TO WR-REQUEST-ID
+           MOVE WX-OPERATION   TO WR-OPERATION
+           MOVE WS-RETURN-CODE TO WR-RETURN-CODE
+           MOVE WS-REASON-CODE TO WR-REASON-CODE
+           MOVE SPACES         TO WR-CLEARTEXT-KEY
+           IF WS-RETURN-CODE = ZERO
+               MOVE 'WRAPPED '  TO WR-STATUS
+               MOVE WS-CIPHER-LEN  TO WR-CIPHERTEXT-LEN
+               MOVE WS-CIPHER-DATA TO WR-CIPHERTEXT
+           ELSE
+               MOVE 'FAILED  '  TO WR-STATUS
+               MOVE ZERO        TO WR-CIPHERTEXT-LEN
+               MOVE SPACES      TO WR-CIPHERTEXT
+           END-IF
+           WRITE WRAP-RESULT-RECORD.
+
+      *----------------------------------------------------------------*
+      * 4120-DO-UNWRAP - recover the cleartext session key from the    *
+      * counterparty-supplied ciphertext on the request, using the     *
+      * active key's private token.                                    *
+      *----------------------------------------------------------------*
+       4120-DO-UNWRAP.
+           MOVE WX-CIPHERTEXT-LEN TO WS-CIPHER-LEN
+           MOVE WX-CIPHERTEXT     TO WS-CIPHER-DATA
+           PERFORM UNWRAP-SESSION-KEY
+
+           MOVE 'UNWRAP  '          TO WS-AUDIT-OPERATION
+           MOVE WS-ACTIVE-KEY-LABEL TO WS-AUDIT-KEY-LABEL
+           PERFORM 8200-WRITE-AUDIT-RECORD
+
+           MOVE WX-REQUEST-ID  TO WR-REQUEST-ID
+           MOVE WX-OPERATION   TO WR-OPERATION
+           MOVE WS-RETURN-CODE TO WR-RETURN-CODE
+           MOVE WS-REASON-CODE TO WR-REASON-CODE
+           MOVE ZERO           TO WR-CIPHERTEXT-LEN
+           MOVE SPACES         TO WR-CIPHERTEXT
+           IF WS-RETURN-CODE = ZERO
+               MOVE 'UNWRAPPD'  TO WR-STATUS
+               MOVE WS-RECKEY-DATA TO WR-CLEARTEXT-KEY
+           ELSE
+               MOVE 'FAILED  '  TO WR-STATUS
+               MOVE SPACES      TO WR-CLEARTEXT-KEY
+           END-IF
+           WRITE WRAP-RESULT-RECORD.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE - close the control files for this run.        *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           CLOSE KEY-PROFILE-FILE
+           CLOSE KEY-STORE-FILE
+           CLOSE SIGN-TXN-FILE
+           CLOSE SIGN-RESULTS-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE WRAP-TXN-FILE
+           CLOSE WRAP-RESULTS-FILE.
+
+      *----------------------------------------------------------------*
+      * Step 1: Generate an RSA keypair at WS-RSA-KEY-SIZE             *
       * Callable service: CSNDPKB (PKA Public Key Token Build) then   *
       * CSNBKTB2 (Key Token Build 2) for the private key              *
       *                                                                *
+      * WS-RSA-KEY-SIZE is set by the caller before this paragraph is *
+      * PERFORMed - from the key-profile record for a given label,    *
+      * defaulting to 2048 only when no profile is supplied.          *
+      *                                                                *
       * In production banking applications, the RSA private key is    *
       * generated inside the CEX coprocessor and never leaves it in   *
       * cleartext. The key token stores an encrypted form of the key. *
       *----------------------------------------------------------------*
        GEN-RSA-KEY.
-           MOVE 2048 TO WS-RSA-KEY-SIZE
-
-           *    CSNDPKB builds the public key token from supplied n,e
-           *    For generation, CSNDPKG (PKA Key Generate) is used:
+      *    CSNDPKB builds the public key token from supplied n,e
+      *    For generation, CSNDPKG (PKA Key Generate) is used:
            CALL 'CSNDPKG' USING
                WS-RETURN-CODE
                WS-REASON-CODE
@@ -134,10 +967,14 @@
                WS-PRIVATE-KEY-TOKEN   *> output: encrypted private key token
                WS-PUBLIC-KEY-TOKEN    *> output: public key token
 
+      *    A failed key generation is reported here and handled by the
+      *    caller (see 2100-GEN-KEY-FOR-PROFILE) - this paragraph no
+      *    longer stops the run, so one bad profile in a batch
+      *    submission does not take down the keys behind it.
            IF WS-RETURN-CODE NOT = ZERO
+               PERFORM 8100-LOOKUP-REASON-CODE
                DISPLAY 'CSNDPKG FAILED RC=' WS-RETURN-CODE
-                       ' RSN=' WS-REASON-CODE
-               STOP RUN
+                       ' RSN=' WS-REASON-CODE ' ' WS-REASON-DESC
            END-IF.
 
       *----------------------------------------------------------------*
@@ -151,29 +988,46 @@
        SIGN-MESSAGE.
            MOVE 16 TO WS-SIG-RULE-LEN
 
-           *    CSNDRSA - Digital Signature Generate
-           *    Computes: sig = msg_hash ^ d mod n
-           *    where d is the RSA private exponent from the key token
+      *    Tell ICSF which hash algorithm produced WS-HASH-DATA, so
+      *    the PKCS#1 v1.5 DigestInfo is built for the right algorithm
+      *    instead of always assuming SHA-256.
+           MOVE WS-HASH-RULE-DATA TO WS-SIG-HASH-RULE
+
+      *    The RSA signature is exactly as wide as the modulus of the
+      *    key being used - 256 bytes for RSA-2048, 512 for RSA-4096 -
+      *    so size the output buffer from the active key's bit length
+      *    instead of assuming every key on file is RSA-2048.
+           COMPUTE WS-SIG-LEN = WS-ACTIVE-KEY-SIZE / 8
+
+      *    CSNDRSA - Digital Signature Generate
+      *    Computes: sig = msg_hash ^ d mod n
+      *    where d is the RSA private exponent from the key token
            CALL 'CSNDRSA' USING
                WS-RETURN-CODE
                WS-REASON-CODE
                WS-EXIT-DATA-LEN
                WS-EXIT-DATA
                WS-SIG-RULE-LEN        *> 16 = length of rule array
-               WS-SIG-RULE-DATA       *> 'PKCS-1.1' = PKCS#1 v1.5
-               WS-HASH-LEN            *> 32 for SHA-256
-               WS-HASH-DATA           *> SHA-256 hash of message
+               WS-SIG-RULE-DATA       *> 'PKCS-1.1' + selected hash ID
+               WS-HASH-LEN            *> length for the selected alg
+               WS-HASH-DATA           *> hash of message to be signed
                WS-PRIV-KEY-TOKEN-LEN
-               WS-PRIV-KEY-TOKEN      *> RSA-2048 private key token
-               WS-SIG-LEN             *> 256 bytes output buffer
-               WS-SIG-DATA            *> output: RSA-2048 signature
+               WS-PRIV-KEY-TOKEN      *> active private key token
+               WS-SIG-LEN             *> output buffer length for the
+                                       *> active key's modulus size
+               WS-SIG-DATA            *> output: RSA signature
 
+      *    A failed signature is reported here and handled by the
+      *    caller (see 3100-SIGN-ONE-TRANSACTION) - this paragraph no
+      *    longer stops the run, so one bad message in a signing batch
+      *    is skipped and logged rather than aborting the whole window.
            IF WS-RETURN-CODE NOT = ZERO
+               PERFORM 8100-LOOKUP-REASON-CODE
                DISPLAY 'CSNDRSA FAILED RC=' WS-RETURN-CODE
-               STOP RUN
-           END-IF
-
-           DISPLAY 'RSA-2048 SIGNATURE GENERATED OK'.
+                       ' RSN=' WS-REASON-CODE ' ' WS-REASON-DESC
+           ELSE
+               DISPLAY 'RSA SIGNATURE GENERATED OK'
+           END-IF.
 
       *----------------------------------------------------------------*
       * Step 3: RSA-OAEP key encryption (CSNDPKE)                     *
@@ -184,13 +1038,23 @@
       *                                                                *
       * The public key token (WS-PUB-KEY-TOKEN) is what a CRQC uses  *
       * as input to factor n and recover d.                           *
+      *                                                                *
+      * Called from 4110-DO-WRAP with WS-CLRKEY-DATA and the active   *
+      * key's public token already loaded - the caller writes the     *
+      * audit record and the result record, and skips-and-logs a      *
+      * failed request instead of this paragraph stopping the run.    *
       *----------------------------------------------------------------*
        WRAP-SESSION-KEY.
            MOVE 16 TO WS-PKA-ENC-LEN
 
-           *    CSNDPKE - PKA Encrypt
-           *    Encrypts WS-CLRKEY-DATA (e.g. AES-256 session key)
-           *    with the RSA public key using OAEP padding
+      *    The wrapped output is exactly as wide as the modulus of
+      *    the active key - 256 bytes for RSA-2048, 512 for RSA-4096 -
+      *    the same reasoning SIGN-MESSAGE applies to WS-SIG-LEN.
+           COMPUTE WS-CIPHER-LEN = WS-ACTIVE-KEY-SIZE / 8
+
+      *    CSNDPKE - PKA Encrypt
+      *    Encrypts WS-CLRKEY-DATA (e.g. AES-256 session key)
+      *    with the RSA public key using OAEP padding
            CALL 'CSNDPKE' USING
                WS-RETURN-CODE
                WS-REASON-CODE
@@ -201,13 +1065,61 @@
                WS-CLRKEY-LEN          *> 32 = AES-256 key
                WS-CLRKEY-DATA         *> cleartext AES-256 key
                WS-PUB-KEY-TOKEN-LEN
-               WS-PUB-KEY-TOKEN       *> RSA-2048 public key token
-               WS-CIPHER-LEN          *> 256 bytes (RSA-2048 ciphertext)
+               WS-PUB-KEY-TOKEN       *> active public key token
+               WS-CIPHER-LEN          *> in: output buffer length set
+                                       *> above from the active key's
+                                       *> modulus size; out: actual
+                                       *> ciphertext length written
                WS-CIPHER-DATA         *> output: RSA-encrypted key
 
            IF WS-RETURN-CODE NOT = ZERO
+               PERFORM 8100-LOOKUP-REASON-CODE
                DISPLAY 'CSNDPKE FAILED RC=' WS-RETURN-CODE
-               STOP RUN
+                       ' RSN=' WS-REASON-CODE ' ' WS-REASON-DESC
            END-IF.
 
-       STOP RUN.
+      *----------------------------------------------------------------*
+      * Step 4: RSA-OAEP key decryption (CSNDPKD)                     *
+      *                                                                *
+      * Counterparty banks send us their AES/DES session key wrapped  *
+      * with our RSA public key; CSNDPKD is the other half of the     *
+      * CSNDPKE exchange in WRAP-SESSION-KEY, recovering the cleartext *
+      * session key using our private key token.                      *
+      *                                                                *
+      * Called from 4120-DO-UNWRAP with the counterparty-supplied      *
+      * WX-CIPHERTEXT already moved into WS-CIPHER-DATA and the        *
+      * active key's private token already loaded - the caller writes *
+      * the audit record and the result record, and skips-and-logs a  *
+      * failed request instead of this paragraph stopping the run.    *
+      *----------------------------------------------------------------*
+       UNWRAP-SESSION-KEY.
+           MOVE 16 TO WS-PKA-DEC-LEN
+
+      *    CSNDPKD - PKA Decrypt
+      *    Recovers the cleartext session key from WS-CIPHER-DATA
+      *    using the RSA private key token
+           CALL 'CSNDPKD' USING
+               WS-RETURN-CODE
+               WS-REASON-CODE
+               WS-EXIT-DATA-LEN
+               WS-EXIT-DATA
+               WS-PKA-DEC-LEN
+               WS-PKA-DEC-DATA        *> 'PKCS-OAEP'
+               WS-CIPHER-LEN          *> RSA ciphertext length, set by
+                                       *> the caller from the request's
+                                       *> WX-CIPHERTEXT-LEN - it is not
+                                       *> always the active key's own
+                                       *> modulus size
+               WS-CIPHER-DATA         *> RSA-wrapped session key in,
+                                       *> from the counterparty via
+                                       *> WX-CIPHERTEXT
+               WS-PRIV-KEY-TOKEN-LEN
+               WS-PRIV-KEY-TOKEN      *> active private key token
+               WS-RECKEY-LEN          *> 32 bytes output buffer
+               WS-RECKEY-DATA         *> output: recovered cleartext key
+
+           IF WS-RETURN-CODE NOT = ZERO
+               PERFORM 8100-LOOKUP-REASON-CODE
+               DISPLAY 'CSNDPKD FAILED RC=' WS-RETURN-CODE
+                       ' RSN=' WS-REASON-CODE ' ' WS-REASON-DESC
+           END-IF.
