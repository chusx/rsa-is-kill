@@ -0,0 +1,221 @@
+      *----------------------------------------------------------------*
+      * ICSF_CRYPTO_INVENTORY_RPT.CBL                                  *
+      *                                                                *
+      * Crypto-inventory report for post-quantum migration risk        *
+      * assessment.                                                    *
+      *                                                                *
+      * ICSF_RSA_COBOL.CBL notes that the CEX7S/CEX8S hardware behind  *
+      * this program has no ML-DSA or ML-KEM capability and that ICSF *
+      * ships no PQC callable service at all - which makes every key  *
+      * this program generates a future migration item. This report   *
+      * reads the persistent key store and breaks it down by          *
+      * algorithm, key size, and usage, so quantum-readiness risk      *
+      * assessment has real numbers instead of "we think it's all     *
+      * RSA-2048".                                                     *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Modification history                                           *
+      *   2026-08-08  New program - crypto-inventory / post-quantum    *
+      *               migration risk report over KEY-STORE-FILE.       *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ICSFCINV.
+       AUTHOR.      IBMSAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-STORE-FILE ASSIGN TO KEYSTOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KS-KEY-LABEL
+               FILE STATUS IS WS-KEYSTOR-STATUS.
+
+           SELECT INVENTORY-RPT-FILE ASSIGN TO CINVRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CINVRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEY-STORE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY KEYSTORE.
+
+       FD  INVENTORY-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INVENTORY-RPT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-KEYSTOR-STATUS          PIC X(02) VALUE '00'.
+       01  WS-CINVRPT-STATUS          PIC X(02) VALUE '00'.
+
+       01  WS-KEY-STORE-EOF           PIC X(01) VALUE 'N'.
+           88  KEY-STORE-EOF                   VALUE 'Y'.
+           88  KEY-STORE-NOT-EOF               VALUE 'N'.
+
+       01  WS-KEY-COUNT               PIC 9(07) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * Inventory breakdown table, one slot per distinct              *
+      * algorithm/key-size/usage combination seen in the key store.   *
+      * Every algorithm on file today is RSA, and RSA is exactly the  *
+      * migration exposure this report exists to quantify - there is  *
+      * no ML-DSA or ML-KEM entry possible until ICSF ships one.      *
+      *----------------------------------------------------------------*
+       01  WS-INV-TABLE-SIZE          PIC 9(04) VALUE 0020.
+       01  WS-INV-ENTRY-COUNT         PIC 9(04) VALUE ZERO.
+
+       01  WS-INV-ENTRY-FOUND-SW      PIC X(01) VALUE 'N'.
+           88  INV-ENTRY-FOUND                 VALUE 'Y'.
+           88  INV-ENTRY-NOT-FOUND              VALUE 'N'.
+
+       01  WS-INV-TABLE.
+           05  WS-INV-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-INV-IDX.
+               10  WS-INV-ALG         PIC X(08).
+               10  WS-INV-SIZE        PIC 9(05).
+               10  WS-INV-USAGE       PIC X(08).
+               10  WS-INV-COUNT       PIC 9(07).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN-CONTROL - overall run sequence.                           *
+      *----------------------------------------------------------------*
+       MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-KEY-STORE
+               THRU 2000-PROCESS-KEY-STORE-EXIT
+
+           PERFORM 3000-WRITE-BREAKDOWN
+               THRU 3000-WRITE-BREAKDOWN-EXIT
+
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - open files and write the report heading.    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KEY-STORE-FILE
+           IF WS-KEYSTOR-STATUS NOT = '00'
+               DISPLAY 'KEYSTOR OPEN FAILED, STATUS=' WS-KEYSTOR-STATUS
+               SET KEY-STORE-EOF TO TRUE
+           END-IF
+
+           OPEN OUTPUT INVENTORY-RPT-FILE
+           IF WS-CINVRPT-STATUS NOT = '00'
+               DISPLAY 'CINVRPT OPEN FAILED, STATUS='
+                       WS-CINVRPT-STATUS
+           END-IF
+
+           MOVE SPACES TO INVENTORY-RPT-LINE
+           STRING 'CRYPTO INVENTORY - POST-QUANTUM MIGRATION RISK'
+               DELIMITED BY SIZE INTO INVENTORY-RPT-LINE
+           WRITE INVENTORY-RPT-LINE
+
+           MOVE SPACES TO INVENTORY-RPT-LINE
+           STRING 'ALGORITHM  KEY-SIZE  USAGE     KEY-COUNT'
+               DELIMITED BY SIZE INTO INVENTORY-RPT-LINE
+           WRITE INVENTORY-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-KEY-STORE - tally every key on file into the     *
+      * algorithm/size/usage breakdown table.                         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-KEY-STORE.
+           PERFORM 2010-READ-KEY-STORE
+
+           PERFORM UNTIL KEY-STORE-EOF
+               ADD 1 TO WS-KEY-COUNT
+               PERFORM 2100-ACCUMULATE-INVENTORY
+               PERFORM 2010-READ-KEY-STORE
+           END-PERFORM.
+       2000-PROCESS-KEY-STORE-EXIT.
+           EXIT.
+
+       2010-READ-KEY-STORE.
+           READ KEY-STORE-FILE NEXT RECORD
+               AT END
+                   SET KEY-STORE-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * 2100-ACCUMULATE-INVENTORY - find this key's algorithm/size/    *
+      * usage combination in the breakdown table and add one to its   *
+      * count, creating a new table entry the first time a given      *
+      * combination is seen.                                           *
+      *----------------------------------------------------------------*
+       2100-ACCUMULATE-INVENTORY.
+           SET INV-ENTRY-NOT-FOUND TO TRUE
+           SET WS-INV-IDX TO 1
+
+           PERFORM 2110-SEARCH-INVENTORY-ENTRY
+               UNTIL WS-INV-IDX > WS-INV-ENTRY-COUNT
+                  OR INV-ENTRY-FOUND
+
+           IF INV-ENTRY-FOUND
+               ADD 1 TO WS-INV-COUNT(WS-INV-IDX)
+           ELSE
+               IF WS-INV-ENTRY-COUNT < WS-INV-TABLE-SIZE
+                   ADD 1 TO WS-INV-ENTRY-COUNT
+                   SET WS-INV-IDX TO WS-INV-ENTRY-COUNT
+                   MOVE KS-KEY-ALGORITHM TO WS-INV-ALG(WS-INV-IDX)
+                   MOVE KS-KEY-SIZE      TO WS-INV-SIZE(WS-INV-IDX)
+                   MOVE KS-KEY-USAGE     TO WS-INV-USAGE(WS-INV-IDX)
+                   MOVE 1                TO WS-INV-COUNT(WS-INV-IDX)
+               ELSE
+                   DISPLAY 'INVENTORY TABLE FULL - BREAKDOWN INCOMPLETE'
+               END-IF
+           END-IF.
+
+       2110-SEARCH-INVENTORY-ENTRY.
+           IF WS-INV-ALG(WS-INV-IDX)   = KS-KEY-ALGORITHM
+              AND WS-INV-SIZE(WS-INV-IDX)  = KS-KEY-SIZE
+              AND WS-INV-USAGE(WS-INV-IDX) = KS-KEY-USAGE
+               SET INV-ENTRY-FOUND TO TRUE
+           ELSE
+               SET WS-INV-IDX UP BY 1
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * 3000-WRITE-BREAKDOWN - one report line per distinct           *
+      * algorithm/size/usage combination on file.                     *
+      *----------------------------------------------------------------*
+       3000-WRITE-BREAKDOWN.
+           PERFORM 3100-WRITE-ONE-BREAKDOWN-LINE
+               VARYING WS-INV-IDX FROM 1 BY 1
+               UNTIL WS-INV-IDX > WS-INV-ENTRY-COUNT.
+       3000-WRITE-BREAKDOWN-EXIT.
+           EXIT.
+
+       3100-WRITE-ONE-BREAKDOWN-LINE.
+           MOVE SPACES TO INVENTORY-RPT-LINE
+           STRING WS-INV-ALG(WS-INV-IDX)   DELIMITED BY SIZE
+               '   '                      DELIMITED BY SIZE
+               WS-INV-SIZE(WS-INV-IDX)     DELIMITED BY SIZE
+               '      '                   DELIMITED BY SIZE
+               WS-INV-USAGE(WS-INV-IDX)    DELIMITED BY SIZE
+               '  '                       DELIMITED BY SIZE
+               WS-INV-COUNT(WS-INV-IDX)    DELIMITED BY SIZE
+               INTO INVENTORY-RPT-LINE
+           WRITE INVENTORY-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE - write the summary line and close the files. *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           MOVE SPACES TO INVENTORY-RPT-LINE
+           STRING 'TOTAL KEYS ON FILE: ' DELIMITED BY SIZE
+               WS-KEY-COUNT DELIMITED BY SIZE
+               '   ALL RSA - NO ML-DSA/ML-KEM AVAILABLE ON'
+                   DELIMITED BY SIZE
+               ' THIS CEX TODAY' DELIMITED BY SIZE
+               INTO INVENTORY-RPT-LINE
+           WRITE INVENTORY-RPT-LINE
+
+           CLOSE KEY-STORE-FILE
+           CLOSE INVENTORY-RPT-FILE.
