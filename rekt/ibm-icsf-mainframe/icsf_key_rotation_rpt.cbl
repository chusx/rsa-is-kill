@@ -0,0 +1,174 @@
+      *----------------------------------------------------------------*
+      * ICSF_KEY_ROTATION_RPT.CBL                                      *
+      *                                                                *
+      * Key rotation / crypto-period exception report.                *
+      * Reads the persistent key store built by ICSFRSA (see           *
+      * ICSF_RSA_COBOL.CBL) and flags every key label whose generation *
+      * date is older than our internal RSA crypto-period, the same   *
+      * way certificate expirations are already tracked elsewhere, so *
+      * compliance finds out about an aging signing key from this     *
+      * report rather than from an audit.                              *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Modification history                                           *
+      *   2026-08-08  New program - key rotation / crypto-period       *
+      *               exception report over KEY-STORE-FILE.            *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ICSFKROT.
+       AUTHOR.      IBMSAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-STORE-FILE ASSIGN TO KEYSTOR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KS-KEY-LABEL
+               FILE STATUS IS WS-KEYSTOR-STATUS.
+
+           SELECT ROTATION-RPT-FILE ASSIGN TO KROTRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-KROTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEY-STORE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY KEYSTORE.
+
+       FD  ROTATION-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROTATION-RPT-LINE          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-KEYSTOR-STATUS          PIC X(02) VALUE '00'.
+       01  WS-KROTRPT-STATUS          PIC X(02) VALUE '00'.
+
+       01  WS-KEY-STORE-EOF           PIC X(01) VALUE 'N'.
+           88  KEY-STORE-EOF                   VALUE 'Y'.
+           88  KEY-STORE-NOT-EOF               VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      * Crypto-period control. WS-CRYPTO-PERIOD-YEARS is the number   *
+      * of years an RSA signing/wrapping key is allowed to stay in    *
+      * service before it must be rotated. WS-CUTOFF-DATE is today's  *
+      * date with that many years subtracted - since both are in      *
+      * CCYYMMDD form, subtracting the period in whole years is a     *
+      * straight numeric subtraction of the century-and-year digits,  *
+      * with no borrow into the month/day digits.                     *
+      *----------------------------------------------------------------*
+       01  WS-CRYPTO-PERIOD-YEARS     PIC 9(02) VALUE 02.
+
+       01  WS-TODAY-DATE              PIC 9(08).
+       01  WS-CUTOFF-DATE             PIC 9(08).
+       01  WS-CUTOFF-ADJUSTMENT       PIC 9(08).
+
+       01  WS-KEY-COUNT               PIC 9(07) VALUE ZERO.
+       01  WS-EXPIRED-COUNT           PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * MAIN-CONTROL - overall run sequence.                           *
+      *----------------------------------------------------------------*
+       MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-KEY-STORE
+               THRU 2000-PROCESS-KEY-STORE-EXIT
+
+           PERFORM 9999-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE - open files, compute the crypto-period       *
+      * cutoff date, and write the report heading.                    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT KEY-STORE-FILE
+           IF WS-KEYSTOR-STATUS NOT = '00'
+               DISPLAY 'KEYSTOR OPEN FAILED, STATUS=' WS-KEYSTOR-STATUS
+               SET KEY-STORE-EOF TO TRUE
+           END-IF
+
+           OPEN OUTPUT ROTATION-RPT-FILE
+           IF WS-KROTRPT-STATUS NOT = '00'
+               DISPLAY 'KROTRPT OPEN FAILED, STATUS='
+                       WS-KROTRPT-STATUS
+           END-IF
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-CUTOFF-ADJUSTMENT =
+               WS-CRYPTO-PERIOD-YEARS * 10000
+           COMPUTE WS-CUTOFF-DATE =
+               WS-TODAY-DATE - WS-CUTOFF-ADJUSTMENT
+
+           MOVE SPACES TO ROTATION-RPT-LINE
+           STRING 'KEY ROTATION / CRYPTO-PERIOD EXCEPTION REPORT'
+               DELIMITED BY SIZE INTO ROTATION-RPT-LINE
+           WRITE ROTATION-RPT-LINE
+
+           MOVE SPACES TO ROTATION-RPT-LINE
+           STRING 'CRYPTO-PERIOD: ' DELIMITED BY SIZE
+               WS-CRYPTO-PERIOD-YEARS DELIMITED BY SIZE
+               ' YEARS   CUTOFF DATE: ' DELIMITED BY SIZE
+               WS-CUTOFF-DATE DELIMITED BY SIZE
+               INTO ROTATION-RPT-LINE
+           WRITE ROTATION-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      * 2000-PROCESS-KEY-STORE - one exception line per key label     *
+      * whose generation date is older than the crypto-period cutoff. *
+      *----------------------------------------------------------------*
+       2000-PROCESS-KEY-STORE.
+           PERFORM 2010-READ-KEY-STORE
+
+           PERFORM UNTIL KEY-STORE-EOF
+               ADD 1 TO WS-KEY-COUNT
+               IF KS-GEN-DATE < WS-CUTOFF-DATE
+                   PERFORM 2100-WRITE-EXCEPTION-LINE
+               END-IF
+               PERFORM 2010-READ-KEY-STORE
+           END-PERFORM.
+       2000-PROCESS-KEY-STORE-EXIT.
+           EXIT.
+
+       2010-READ-KEY-STORE.
+           READ KEY-STORE-FILE NEXT RECORD
+               AT END
+                   SET KEY-STORE-EOF TO TRUE
+           END-READ.
+
+       2100-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXPIRED-COUNT
+           MOVE SPACES TO ROTATION-RPT-LINE
+           STRING 'KEY ' DELIMITED BY SIZE
+               KS-KEY-LABEL DELIMITED BY SIZE
+               '  USAGE=' DELIMITED BY SIZE
+               KS-KEY-USAGE DELIMITED BY SIZE
+               '  SIZE=' DELIMITED BY SIZE
+               KS-KEY-SIZE DELIMITED BY SIZE
+               '  GENERATED=' DELIMITED BY SIZE
+               KS-GEN-DATE DELIMITED BY SIZE
+               '  *** PAST CRYPTO-PERIOD - ROTATE ***'
+                   DELIMITED BY SIZE
+               INTO ROTATION-RPT-LINE
+           WRITE ROTATION-RPT-LINE.
+
+      *----------------------------------------------------------------*
+      * 9999-TERMINATE - write the summary line and close the files.  *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           MOVE SPACES TO ROTATION-RPT-LINE
+           STRING 'KEYS EXAMINED: ' DELIMITED BY SIZE
+               WS-KEY-COUNT DELIMITED BY SIZE
+               '   PAST CRYPTO-PERIOD: ' DELIMITED BY SIZE
+               WS-EXPIRED-COUNT DELIMITED BY SIZE
+               INTO ROTATION-RPT-LINE
+           WRITE ROTATION-RPT-LINE
+
+           CLOSE KEY-STORE-FILE
+           CLOSE ROTATION-RPT-FILE.
