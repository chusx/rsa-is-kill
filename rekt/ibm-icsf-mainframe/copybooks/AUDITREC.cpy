@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * AUDITREC.CPY                                                   *
+      * Audit log record: one per CSF key-management or crypto call   *
+      * (key-gen/sign/wrap/unwrap), so PCI/SOX auditors asking "show  *
+      * me every time a private key token was used" have a real       *
+      * answer instead of a DISPLAY line that scrolled off the job    *
+      * log.                                                           *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AL-TIMESTAMP.
+               10  AL-DATE             PIC 9(08).
+               10  AL-TIME             PIC 9(06).
+           05  AL-OPERATION            PIC X(08).
+           05  AL-KEY-LABEL            PIC X(16).
+           05  AL-JOB-NAME             PIC X(08).
+           05  AL-USER-ID              PIC X(08).
+           05  AL-RETURN-CODE          PIC S9(9).
+           05  AL-REASON-CODE          PIC S9(9).
