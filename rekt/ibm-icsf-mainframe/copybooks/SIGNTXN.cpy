@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * SIGNTXN.CPY                                                    *
+      * Signing-batch input transaction record: one message to be     *
+      * signed per record, the label of the key to sign it with, and  *
+      * the caller-supplied hash algorithm and digest. Lets one batch  *
+      * job step run thousands of messages through CSNDRSA instead of *
+      * paying for a job step per message.                             *
+      *----------------------------------------------------------------*
+       01  SIGN-TXN-RECORD.
+           05  ST-MESSAGE-ID           PIC X(16).
+           05  ST-KEY-LABEL            PIC X(16).
+           05  ST-HASH-ALG             PIC X(08).
+           05  ST-HASH-LEN             PIC 9(03).
+           05  ST-HASH-DATA            PIC X(48).
