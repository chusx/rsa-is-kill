@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      * SIGNRES.CPY                                                    *
+      * Signing-batch output result record: one per input transaction,*
+      * carrying the message-id back out alongside the signature (or  *
+      * the failing return/reason code when the signature could not   *
+      * be produced) so downstream distribution can match results to  *
+      * the messages that were submitted. SR-SIGNATURE-LEN is the      *
+      * actual signature length for this record's key size - 256     *
+      * bytes for RSA-2048, 512 for RSA-4096 - since one batch can mix *
+      * key sizes across records and SR-SIGNATURE itself is always    *
+      * the full 512-byte field regardless of how much of it is valid.*
+      *----------------------------------------------------------------*
+       01  SIGN-RESULT-RECORD.
+           05  SR-MESSAGE-ID           PIC X(16).
+           05  SR-STATUS               PIC X(08).
+           05  SR-RETURN-CODE          PIC S9(9).
+           05  SR-REASON-CODE          PIC S9(9).
+           05  SR-SIGNATURE-LEN        PIC S9(9).
+           05  SR-SIGNATURE            PIC X(512).
