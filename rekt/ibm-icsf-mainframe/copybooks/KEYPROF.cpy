@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * KEYPROF.CPY                                                    *
+      * Key-profile control file record.                               *
+      * One record per key to be generated on this run: the label to  *
+      * file the resulting tokens under, the RSA modulus size in bits, *
+      * and the intended usage of the key (SIGN or WRAP). Replaces     *
+      * the old hardcoded WS-RSA-KEY-SIZE so one batch submission can  *
+      * turn out keys of different sizes for different applications.  *
+      *----------------------------------------------------------------*
+       01  KEYPROF-RECORD.
+           05  KP-KEY-LABEL            PIC X(16).
+           05  KP-KEY-SIZE             PIC 9(05).
+           05  KP-KEY-USAGE            PIC X(08).
+           05  FILLER                  PIC X(11).
