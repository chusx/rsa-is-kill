@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * CHKPNT.CPY                                                     *
+      * Checkpoint record for the signing batch window. One record is *
+      * written per message successfully signed, so a rerun after an  *
+      * abend can find the last message-id actually completed instead *
+      * of resigning - or skipping - the whole window.                *
+      *----------------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CP-MESSAGE-ID           PIC X(16).
+           05  CP-SEQUENCE-NBR         PIC 9(07).
+           05  CP-CHECKPOINT-DATE      PIC 9(08).
+           05  CP-CHECKPOINT-TIME      PIC 9(06).
