@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * WRAPTXN.CPY                                                   *
+      * Key-exchange transaction record: one per session-key wrap or  *
+      * unwrap request against a named key in the key store. WX-DATA  *
+      * holds the cleartext session key being wrapped (WX-OPERATION   *
+      * = 'WRAP    ') or the counterparty-supplied RSA ciphertext     *
+      * being unwrapped (WX-OPERATION = 'UNWRAP  '). WX-CIPHERTEXT-LEN *
+      * is the actual length of the inbound ciphertext on an UNWRAP   *
+      * request - it is not always the same as the active key's      *
+      * modulus size if the counterparty used a different key size.  *
+      *----------------------------------------------------------------*
+       01  WRAP-TXN-RECORD.
+           05  WX-REQUEST-ID           PIC X(16).
+           05  WX-OPERATION            PIC X(08).
+           05  WX-KEY-LABEL            PIC X(16).
+           05  WX-CLEARTEXT-KEY        PIC X(32).
+           05  WX-CIPHERTEXT-LEN       PIC 9(03).
+           05  WX-CIPHERTEXT           PIC X(512).
