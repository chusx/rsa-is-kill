@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * WRAPRES.CPY                                                   *
+      * Result record for one key-exchange transaction: the wrapped   *
+      * ciphertext produced by a WRAP request, or the recovered       *
+      * cleartext session key produced by an UNWRAP request.          *
+      * WR-CIPHERTEXT-LEN is the actual ciphertext length CSNDPKE      *
+      * wrote back, mirroring WX-CIPHERTEXT-LEN on the request side.  *
+      *----------------------------------------------------------------*
+       01  WRAP-RESULT-RECORD.
+           05  WR-REQUEST-ID           PIC X(16).
+           05  WR-OPERATION            PIC X(08).
+           05  WR-STATUS               PIC X(08).
+           05  WR-RETURN-CODE          PIC S9(9).
+           05  WR-REASON-CODE          PIC S9(9).
+           05  WR-CIPHERTEXT-LEN       PIC 9(03).
+           05  WR-CIPHERTEXT           PIC X(512).
+           05  WR-CLEARTEXT-KEY        PIC X(32).
