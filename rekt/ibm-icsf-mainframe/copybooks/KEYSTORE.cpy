@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      * KEYSTORE.CPY                                                   *
+      * Persistent key-store record, keyed by key label.               *
+      * Holds the private and public key tokens produced by            *
+      * GEN-RSA-KEY so a signing or wrapping run days or weeks later   *
+      * can look a key up by label instead of generating a fresh      *
+      * keypair every time. KS-KEY-LABEL is the VSAM KSDS record key.  *
+      *----------------------------------------------------------------*
+       01  KEYSTORE-RECORD.
+           05  KS-KEY-LABEL            PIC X(16).
+           05  KS-GEN-TIMESTAMP.
+               10  KS-GEN-DATE         PIC 9(08).
+               10  KS-GEN-TIME         PIC 9(06).
+           05  KS-KEY-USAGE            PIC X(08).
+           05  KS-KEY-ALGORITHM        PIC X(08).
+           05  KS-KEY-SIZE             PIC 9(05).
+           05  KS-PRIV-TOKEN-LEN       PIC S9(9) COMP.
+           05  KS-PRIV-TOKEN           PIC X(3500).
+           05  KS-PUB-TOKEN-LEN        PIC S9(9) COMP.
+           05  KS-PUB-TOKEN            PIC X(3500).
